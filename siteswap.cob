@@ -1,51 +1,551 @@
        *> Siteswap validation or something
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Siteswap.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBMIT-FILE ASSIGN TO "SUBMITIN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS submitFileStatus.
+           SELECT RESULT-FILE ASSIGN TO "SUBMITOUT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS resultFileStatus.
+           SELECT CERT-FILE ASSIGN TO "CERTCARD"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS certFileStatus.
+           SELECT CATALOG-FILE ASSIGN TO "CATALOG"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS catalogKey
+             FILE STATUS IS catalogFileStatus.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS auditFileStatus.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS checkpointFileStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD SUBMIT-FILE.
+         01 submitRecord.
+           02 submitPattern PIC X(64).
+       FD RESULT-FILE.
+         01 resultRecord.
+           02 resultPattern PIC X(64).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 resultLength PIC 9(2).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 resultNumObjects PIC 9(3).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 resultValidFlag PIC X(7).
+       FD CERT-FILE.
+         01 certRecord.
+           02 certLabel PIC X(9) VALUE "PATTERN: ".
+           02 certPattern PIC X(64).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 certObjLabel PIC X(8) VALUE "OBJECTS:".
+           02 certNumObjects PIC ZZ9.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 certStateLabel PIC X(7) VALUE "STATE: ".
+           02 certStateText PIC X(128).
+       FD CATALOG-FILE.
+         01 catalogRecord.
+           02 catalogKey PIC X(512).
+           02 catalogPattern PIC X(64).
+           02 catalogLength PIC 9(2).
+           02 catalogNumObjects PIC 9(3).
+       FD AUDIT-FILE.
+         01 auditRecord.
+           02 auditDate PIC 9(8).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 auditPattern PIC X(64).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 auditLength PIC 9(2).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 auditNumObjects PIC 9(3).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 auditValidFlag PIC X(7).
+       FD CHECKPOINT-FILE.
+         01 checkpointRecord.
+           02 checkpointNumber PIC 9(6).
        WORKING-STORAGE SECTION.
          01 userInput PIC X(64).
-         01 i PIC 9(2).
-         01 j PIC 9(2).
+         01 i PIC 9(3).
+         01 j PIC 9(3).
+         01 k PIC 9(3).
+         01 candidatePeriod PIC 9(3).
+         01 reducedPeriod PIC 9(3).
+         01 periodModIndex PIC 9(3).
+         01 periodMatchFlag PIC X(1) VALUE "N".
+           88 PERIOD-MATCHES VALUE "Y".
+           88 PERIOD-NOT-MATCHES VALUE "N".
          01 ssLength PIC 9(2) VALUE 64.
          01 ssTable.
-           02 ssValue PIC 9(2) OCCURS 64 TIMES.
+           02 ssValue PIC 9(3) OCCURS 64 TIMES.
          01 validityData.
            02 ssState.
              03 stateValue PIC 9(1) OCCURS 64 TIMES.
-           02 landingPosition PIC 9(2).
+           02 landingPosition PIC 9(3).
            02 ssValidity PIC 9 VALUE 0.
              88 ssValid VALUE 1.
              88 ssInvalid VALUE 0.
           01 ssStateTable.
             02 ssStateValue PIC 9(1) OCCURS 64 TIMES.
             02 ssStateTableLength PIC 9(2).
+          01 ssStateCapacity PIC 9(3) VALUE 64.
+          01 landingPositionRaw PIC 9(6).
+          01 stateTableOverflowFlag PIC X(1) VALUE "N".
+            88 STATE-TABLE-OVERFLOW VALUE "Y".
+            88 STATE-TABLE-OK VALUE "N".
+          01 landingOfThrow.
+            02 landingOfThrowValue PIC 9(3) OCCURS 64 TIMES.
           01 numObjects PIC 9(3).
+          01 numObjectsSum PIC 9(6).
           01 stateCalculationDate.
             02 currentThrow PIC 9(2).
             02 numZeros PIC 9(2).
+          01 mainMenuChoice PIC X(1).
+          01 mainMenuDoneFlag PIC X(1) VALUE "N".
+            88 MAIN-MENU-DONE VALUE "Y".
+            88 MAIN-MENU-NOT-DONE VALUE "N".
+          01 submitStatus PIC X(1) VALUE "N".
+            88 SUBMIT-AT-EOF VALUE "Y".
+            88 SUBMIT-NOT-AT-EOF VALUE "N".
+          01 ssNotation PIC 9 VALUE 0.
+            88 ASYNC-NOTATION VALUE 0.
+            88 SYNC-NOTATION VALUE 1.
+            88 MULTI-NOTATION VALUE 2.
+          01 detectParenFlag PIC X(1) VALUE "N".
+            88 DETECT-HAS-PAREN VALUE "Y".
+          01 detectCommaFlag PIC X(1) VALUE "N".
+            88 DETECT-HAS-COMMA VALUE "Y".
+          01 multiThrowIndex PIC 9(3).
+          01 throwOverflowFlag PIC X(1) VALUE "N".
+            88 THROW-VALUE-OVERFLOW VALUE "Y".
+            88 THROW-VALUE-OK VALUE "N".
+          01 syncTable.
+            02 syncThrow OCCURS 128 TIMES.
+              03 syncValue PIC 9(3).
+              03 syncCross PIC X(1).
+          01 syncStateTable.
+            02 syncStateValue PIC 9(1) OCCURS 128 TIMES.
+          01 syncSettleTable.
+            02 syncSettleValue PIC 9(1) OCCURS 128 TIMES.
+            02 syncSettleTableLength PIC 9(3).
+          01 syncSettleCapacity PIC 9(3) VALUE 128.
+          01 syncLandingOf.
+            02 syncLandingOfValue PIC 9(3) OCCURS 128 TIMES.
+          01 syncBeats PIC 9(3).
+          01 syncSlotCount PIC 9(3).
+          01 syncSlotIndex PIC 9(3).
+          01 syncHand PIC 9(1).
+          01 syncLandHand PIC 9(1).
+          01 syncBeatIdx PIC 9(3).
+          01 syncBeatIdxRaw PIC 9(6).
+          *> synchronous settling runs on the slot table (two
+          *> hand-slots per beat), so the number of permanently-
+          *> unfilled slots a valid pattern settles down to is
+          *> twice numObjects, not numObjects itself -- the same
+          *> invariant GET-STATE-ASYNC relies on, just measured in
+          *> half-beat units instead of whole beats
+          01 syncZerosTarget PIC 9(3).
+          01 certFileStatus PIC X(2).
+          01 certFileOpenFlag PIC X(1) VALUE "N".
+            88 CERT-FILE-OPEN VALUE "Y".
+            88 CERT-FILE-NOT-OPEN VALUE "N".
+          01 certDigitCount PIC 9(3).
+          01 transitionThrows PIC 9(3) VALUE 0.
+          01 ssStateClass PIC 9 VALUE 0.
+            88 GROUND-STATE VALUE 0.
+            88 EXCITED-STATE VALUE 1.
+          01 catalogFileStatus PIC X(2).
+          01 catalogFileOpenFlag PIC X(1) VALUE "N".
+            88 CATALOG-FILE-OPEN VALUE "Y".
+            88 CATALOG-FILE-NOT-OPEN VALUE "N".
+          01 canonicalKey PIC X(512).
+          01 candidateKey PIC X(512).
+          01 rotationBase PIC 9(3).
+          01 canonDigits PIC 9(3).
+          01 keyPos PIC 9(3).
+          01 catalogDuplicateFlag PIC X(1) VALUE "N".
+            88 CATALOG-DUPLICATE VALUE "Y".
+            88 CATALOG-NOT-DUPLICATE VALUE "N".
+          01 auditFileStatus PIC X(2).
+          01 auditFileOpenFlag PIC X(1) VALUE "N".
+            88 AUDIT-FILE-OPEN VALUE "Y".
+            88 AUDIT-FILE-NOT-OPEN VALUE "N".
+          01 resultFileStatus PIC X(2).
+          01 checkpointFileStatus PIC X(2).
+          01 submitFileStatus PIC X(2).
+          01 checkpointRecordNumber PIC 9(6) VALUE 0.
+          01 submitRecordNumber PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
           MAIN-PARAGRAPH.
+          PERFORM UNTIL MAIN-MENU-DONE
+            PERFORM DISPLAY-MAIN-MENU
+            accept mainMenuChoice from console
+            evaluate mainMenuChoice
+              when "1"
+                PERFORM VALIDATE-ONE-INTERACTIVE
+              when "2"
+                PERFORM BATCH-DRIVER
+              when "3"
+                PERFORM LOOKUP-CATALOG-ENTRY
+              when "4"
+                set MAIN-MENU-DONE to true
+              when other
+                display "Please choose 1, 2, 3, or 4."
+            end-evaluate
+          END-PERFORM
+          STOP RUN.
+
+          DISPLAY-MAIN-MENU.
+          display space
+          display "1) Validate one pattern"
+          display "2) Run batch file"
+          display "3) Look up catalog entry"
+          display "4) Exit"
+          display "Choice: " no advancing.
+
+          *> prompt for and validate a single siteswap from the console
+          VALIDATE-ONE-INTERACTIVE.
           display "Please enter a siteswap: " no advancing
           accept userInput from console.
           move FUNCTION UPPER-CASE(userInput) to userInput
           display "User input: " userInput
           PERFORM GET-LENGTH
-          display "Siteswap length is: " ssLength
           PERFORM CONVERT-INPUT-TO-TABLE
+          display "Siteswap length is: " ssLength
           *> DISPLAY "ssTable: " ssTable
           PERFORM DISPLAY-SS-TABLE
           display space
+          PERFORM OPEN-AUDIT-FILE
           PERFORM VALIDATE-SS-TABLE
+          if AUDIT-FILE-OPEN
+            close AUDIT-FILE
+          end-if
           if ssValid
             PERFORM GET-NUM-OBJECTS
             display "Siteswap is for " numObjects " objects."
+            PERFORM OPEN-CERT-FILE
+            PERFORM OPEN-CATALOG-FILE
             PERFORM GET-STATE
+            PERFORM CHECK-CATALOG
+            if CERT-FILE-OPEN
+              close CERT-FILE
+            end-if
+            if CATALOG-FILE-OPEN
+              close CATALOG-FILE
+            end-if
+          end-if.
+
+          *> read every record on SUBMIT-FILE, validate it the same way
+          *> the interactive path does, and write one line per pattern
+          *> to RESULT-FILE, one certification card per validated
+          *> pattern to CERT-FILE, and a catalog entry per new pattern.
+          *> a checkpoint of the last record number successfully
+          *> processed is kept on CHECKPOINT-FILE so a run that gets
+          *> interrupted partway through a large SUBMIT-FILE can be
+          *> restarted without re-validating (and re-cataloguing)
+          *> records already processed
+          BATCH-DRIVER.
+          PERFORM READ-CHECKPOINT
+          open input SUBMIT-FILE
+          if submitFileStatus NOT = "00"
+            display "Cannot open SUBMITIN -- batch run skipped."
+          else
+            if checkpointRecordNumber = 0
+              open output RESULT-FILE
+            else
+              open extend RESULT-FILE
+              if resultFileStatus = "35"
+                open output RESULT-FILE
+              end-if
+            end-if
+            if resultFileStatus NOT = "00"
+              display "Cannot open SUBMITOUT -- batch run skipped."
+              close SUBMIT-FILE
+            else
+              PERFORM OPEN-CERT-FILE
+              PERFORM OPEN-CATALOG-FILE
+              PERFORM OPEN-AUDIT-FILE
+              move zero to submitRecordNumber
+              set SUBMIT-NOT-AT-EOF to true
+              PERFORM READ-SUBMIT-RECORD
+              PERFORM UNTIL SUBMIT-AT-EOF
+                if submitRecordNumber > checkpointRecordNumber
+                  PERFORM PROCESS-SUBMIT-RECORD
+                  PERFORM WRITE-CHECKPOINT
+                end-if
+                PERFORM READ-SUBMIT-RECORD
+              END-PERFORM
+              close SUBMIT-FILE
+              close RESULT-FILE
+              if CERT-FILE-OPEN
+                close CERT-FILE
+              end-if
+              if CATALOG-FILE-OPEN
+                close CATALOG-FILE
+              end-if
+              if AUDIT-FILE-OPEN
+                close AUDIT-FILE
+              end-if
+              *> the run reached end of file, so clear the checkpoint
+              *> -- the next batch run is a fresh SUBMIT-FILE, not a
+              *> restart
+              move zero to submitRecordNumber
+              PERFORM WRITE-CHECKPOINT
+            end-if
+          end-if.
+
+          *> CERT-FILE accumulates certification cards across every
+          *> run, so extend it if it already exists and only fall
+          *> back to creating it fresh the first time it is used
+          OPEN-CERT-FILE.
+          open extend CERT-FILE
+          if certFileStatus = "35"
+            open output CERT-FILE
           end-if
-          STOP RUN.
+          if certFileStatus = "00"
+            set CERT-FILE-OPEN to true
+          else
+            set CERT-FILE-NOT-OPEN to true
+            display "Cannot open CERTCARD -- certification cards"
+            display "will not be recorded this run."
+          end-if.
+
+          *> CATALOG-FILE is the persistent indexed master catalog;
+          *> create it empty the first time it is used, otherwise
+          *> open it for both reading (duplicate lookups) and writing
+          *> (new entries)
+          OPEN-CATALOG-FILE.
+          open i-o CATALOG-FILE
+          if catalogFileStatus = "35"
+            open output CATALOG-FILE
+            close CATALOG-FILE
+            open i-o CATALOG-FILE
+          end-if
+          if catalogFileStatus = "00"
+            set CATALOG-FILE-OPEN to true
+          else
+            set CATALOG-FILE-NOT-OPEN to true
+            display "Cannot open CATALOG -- duplicate checking and"
+            display "catalog updates are unavailable this run."
+          end-if.
+
+          *> AUDIT-FILE accumulates one line per VALIDATE-SS-TABLE run
+          *> across every day's runs, so extend it if it already
+          *> exists and only fall back to creating it fresh the first
+          *> time it is used
+          OPEN-AUDIT-FILE.
+          open extend AUDIT-FILE
+          if auditFileStatus = "35"
+            open output AUDIT-FILE
+          end-if
+          if auditFileStatus = "00"
+            set AUDIT-FILE-OPEN to true
+          else
+            set AUDIT-FILE-NOT-OPEN to true
+            display "Cannot open AUDITLOG -- validation runs will"
+            display "not be recorded to the audit trail this run."
+          end-if.
+
+          READ-SUBMIT-RECORD.
+          read SUBMIT-FILE
+            at end set SUBMIT-AT-EOF to true
+            not at end add 1 to submitRecordNumber
+          end-read.
+
+          *> fetch the last successfully processed record number from
+          *> CHECKPOINT-FILE; a missing file means this is a fresh run
+          READ-CHECKPOINT.
+          move zero to checkpointRecordNumber
+          open input CHECKPOINT-FILE
+          if checkpointFileStatus = "00"
+            read CHECKPOINT-FILE
+              at end move zero to checkpointRecordNumber
+              not at end move checkpointNumber to checkpointRecordNumber
+            end-read
+            close CHECKPOINT-FILE
+          else
+            if checkpointFileStatus NOT = "35"
+              display "Cannot open CHECKPT -- starting from record 1."
+            end-if
+          end-if.
+
+          *> record the current submitRecordNumber as the restart
+          *> point; CHECKPOINT-FILE only ever holds this one line, so
+          *> each update simply rewrites it from scratch
+          WRITE-CHECKPOINT.
+          move submitRecordNumber to checkpointNumber
+          open output CHECKPOINT-FILE
+          if checkpointFileStatus NOT = "00"
+            display "Cannot open CHECKPT -- checkpoint not updated."
+          else
+            write checkpointRecord
+            close CHECKPOINT-FILE
+          end-if.
+
+          PROCESS-SUBMIT-RECORD.
+          move submitPattern to userInput
+          move FUNCTION UPPER-CASE(userInput) to userInput
+          PERFORM GET-LENGTH
+          PERFORM CONVERT-INPUT-TO-TABLE
+          PERFORM VALIDATE-SS-TABLE
+          if ssValid
+            PERFORM GET-NUM-OBJECTS
+            PERFORM GET-STATE
+            PERFORM CHECK-CATALOG
+          else
+            move zeros to numObjects
+          end-if
+          PERFORM WRITE-RESULT-RECORD.
+
+          *> menu option 3: canonicalise a pattern the same way
+          *> CHECK-CATALOG does and look it up in the master catalog
+          *> without adding anything to it
+          LOOKUP-CATALOG-ENTRY.
+            display "Enter a siteswap to look up: " no advancing
+            accept userInput from console
+            move FUNCTION UPPER-CASE(userInput) to userInput
+            PERFORM GET-LENGTH
+            PERFORM CONVERT-INPUT-TO-TABLE
+            PERFORM BUILD-CANONICAL-KEY
+            move spaces to catalogKey
+            move canonicalKey to catalogKey
+            open input CATALOG-FILE
+            if catalogFileStatus = "35"
+              display "Catalog is empty -- no patterns catalogued yet."
+            else
+              if catalogFileStatus NOT = "00"
+                display "Cannot open CATALOG -- lookup skipped."
+              else
+                read CATALOG-FILE
+                  invalid key
+                    display "No catalog entry found for that pattern."
+                  not invalid key
+                    display "Catalog entry: " catalogPattern
+                    display "  length : " catalogLength
+                    display "  objects: " catalogNumObjects
+                end-read
+                close CATALOG-FILE
+              end-if
+            end-if.
+
+          *> canonicalise ssTable/syncTable (smallest cyclic rotation)
+          *> and check the master catalog for a match before adding
+          *> this pattern as a new catalog entry
+          CHECK-CATALOG.
+            if CATALOG-FILE-NOT-OPEN
+              display "Catalog unavailable -- duplicate check skipped."
+            else
+              PERFORM BUILD-CANONICAL-KEY
+              move spaces to catalogKey
+              move canonicalKey to catalogKey
+              read CATALOG-FILE
+                invalid key
+                  set CATALOG-NOT-DUPLICATE to true
+                not invalid key
+                  set CATALOG-DUPLICATE to true
+              end-read
+              if CATALOG-DUPLICATE
+                display
+                  "Duplicate: already catalogued as " catalogPattern
+              else
+                move userInput to catalogPattern
+                move ssLength to catalogLength
+                move numObjects to catalogNumObjects
+                write catalogRecord
+                  invalid key
+                    display "Warning: could not add pattern to catalog."
+                end-write
+              end-if
+            end-if.
+
+          BUILD-CANONICAL-KEY.
+            if SYNC-NOTATION
+              PERFORM BUILD-CANONICAL-KEY-SYNC
+            else
+              PERFORM BUILD-CANONICAL-KEY-ASYNC
+            end-if.
+
+          *> canonical key for an async pattern is the lexicographically
+          *> smallest of its ssLength cyclic rotations, each throw
+          *> formatted as a fixed 3-digit code so "522", "252" and
+          *> "225" all resolve to the identical key
+          BUILD-CANONICAL-KEY-ASYNC.
+            move zero to rotationBase
+            PERFORM BUILD-ASYNC-ROTATION-KEY
+            move candidateKey to canonicalKey
+            add 1 to rotationBase
+            PERFORM UNTIL rotationBase>=ssLength
+              PERFORM BUILD-ASYNC-ROTATION-KEY
+              if candidateKey < canonicalKey
+                move candidateKey to canonicalKey
+              end-if
+              add 1 to rotationBase
+            END-PERFORM.
+
+          BUILD-ASYNC-ROTATION-KEY.
+            move spaces to candidateKey
+            move 1 to i
+            PERFORM UNTIL i>ssLength
+              compute j = FUNCTION MOD(rotationBase + i - 1, ssLength)
+                  + 1
+              move ssValue(j) to canonDigits
+              compute keyPos = (i - 1) * 3 + 1
+              move canonDigits to candidateKey(keyPos:3)
+              add 1 to i
+            END-PERFORM.
+
+          *> canonical key for a synchronous pattern rotates by whole
+          *> beats (each beat's left/right pair stays together), so a
+          *> pattern like "(4,2x)(2x,4)" and its rotation
+          *> "(2x,4)(4,2x)" catalogue as the same trick
+          BUILD-CANONICAL-KEY-SYNC.
+            move zero to rotationBase
+            PERFORM BUILD-SYNC-ROTATION-KEY
+            move candidateKey to canonicalKey
+            add 1 to rotationBase
+            PERFORM UNTIL rotationBase>=syncBeats
+              PERFORM BUILD-SYNC-ROTATION-KEY
+              if candidateKey < canonicalKey
+                move candidateKey to canonicalKey
+              end-if
+              add 1 to rotationBase
+            END-PERFORM.
+
+          BUILD-SYNC-ROTATION-KEY.
+            move spaces to candidateKey
+            move 1 to i
+            PERFORM UNTIL i>syncBeats
+              compute j = FUNCTION MOD(rotationBase + i - 1, syncBeats)
+              compute keyPos = (i - 1) * 8 + 1
+              move syncValue(j * 2 + 1) to canonDigits
+              move canonDigits to candidateKey(keyPos:3)
+              move syncCross(j * 2 + 1) to candidateKey(keyPos + 3:1)
+              move syncValue(j * 2 + 2) to canonDigits
+              move canonDigits to candidateKey(keyPos + 4:3)
+              move syncCross(j * 2 + 2) to candidateKey(keyPos + 7:1)
+              add 1 to i
+            END-PERFORM.
+
+          WRITE-RESULT-RECORD.
+          move spaces to resultRecord
+          move userInput to resultPattern
+          move ssLength to resultLength
+          move numObjects to resultNumObjects
+          if ssValid
+            move "VALID  " to resultValidFlag
+          else
+            move "INVALID" to resultValidFlag
+          end-if
+          write resultRecord.
 
           *> set ssLength based on userInput
           GET-LENGTH.
+          move zero to ssLength
           move 64 to i
           PERFORM GET-LENGTH-LOOP WITH TEST AFTER UNTIL i=0.
           GET-LENGTH-LOOP.
@@ -55,9 +555,54 @@
             end-if
             subtract 1 from i.
 
+          *> figure out whether userInput is vanilla async notation
+          *> (single characters "0"-"9"/"A"-"Z", max throw height 35),
+          *> comma/space-delimited multi-digit async notation (e.g.
+          *> "10,5,7", for throw heights above the single-character
+          *> ceiling), or synchronous/passing notation (paired throws
+          *> in parentheses, e.g. "(4,2x)(2x,4)"), and set ssNotation
+          *> accordingly.  A "(" anywhere takes precedence over a ","
+          *> since the comma inside a synchronous pair is not a
+          *> multi-digit delimiter.
+          DETECT-NOTATION.
+            move "N" to detectParenFlag
+            move "N" to detectCommaFlag
+            move 1 to i
+            PERFORM UNTIL i>ssLength
+              if userInput(i:1) = "("
+                move "Y" to detectParenFlag
+              end-if
+              if userInput(i:1) = ","
+                move "Y" to detectCommaFlag
+              end-if
+              add 1 to i
+            END-PERFORM.
+            if DETECT-HAS-PAREN
+              set SYNC-NOTATION to true
+            else
+              if DETECT-HAS-COMMA
+                set MULTI-NOTATION to true
+              else
+                set ASYNC-NOTATION to true
+              end-if
+            end-if.
+
           *> convert userInput to ssTable (string to int)
           *> any non-alpahnumeric characters are converted to 0.
           CONVERT-INPUT-TO-TABLE.
+            move "N" to throwOverflowFlag
+            PERFORM DETECT-NOTATION
+            if SYNC-NOTATION
+              PERFORM CONVERT-SYNC-INPUT-TO-TABLE
+            else
+              if MULTI-NOTATION
+                PERFORM CONVERT-MULTI-INPUT-TO-TABLE
+              else
+                PERFORM CONVERT-ASYNC-INPUT-TO-TABLE
+              end-if
+            end-if.
+
+          CONVERT-ASYNC-INPUT-TO-TABLE.
             move 1 to i
             PERFORM UNTIL i>ssLength
               evaluate userInput(i:1)
@@ -71,25 +616,176 @@
                 add 1 to i
               END-PERFORM.
 
+          *> parse "h1,h2,h3,..." (throw heights separated by commas
+          *> and/or spaces, any number of digits each) into ssValue.
+          *> ssLength enters this paragraph holding the character
+          *> length of userInput and leaves it holding the number of
+          *> throws actually parsed, the same way
+          *> CONVERT-SYNC-INPUT-TO-TABLE re-derives ssLength from
+          *> syncBeats.
+          CONVERT-MULTI-INPUT-TO-TABLE.
+            move 0 to multiThrowIndex
+            move 1 to i
+            PERFORM UNTIL i>ssLength
+              evaluate true
+                when userInput(i:1) = "," or userInput(i:1) = space
+                  add 1 to i
+                when userInput(i:1) >= "0" and userInput(i:1) <= "9"
+                  if multiThrowIndex < 64
+                    add 1 to multiThrowIndex
+                    PERFORM PARSE-MULTI-THROW
+                  else
+                    *> more throws than ssValue (OCCURS 64) can hold
+                    set THROW-VALUE-OVERFLOW to true
+                    add 1 to i
+                  end-if
+                when other
+                  *> not a digit, comma, or space -- reject the token
+                  *> and step past it instead of leaving i stuck,
+                  *> which would otherwise spin here forever
+                  set THROW-VALUE-OVERFLOW to true
+                  add 1 to i
+              end-evaluate
+            END-PERFORM.
+            move multiThrowIndex to ssLength.
+
+          *> read a decimal throw height (any number of digits) at
+          *> position i into ssValue(multiThrowIndex), advancing i
+          *> past it
+          PARSE-MULTI-THROW.
+            move 0 to ssValue(multiThrowIndex)
+            PERFORM UNTIL i>ssLength
+                or userInput(i:1) < "0" or userInput(i:1) > "9"
+              if ssValue(multiThrowIndex) > 99
+                set THROW-VALUE-OVERFLOW to true
+                move 999 to ssValue(multiThrowIndex)
+              else
+                compute ssValue(multiThrowIndex) =
+                  ssValue(multiThrowIndex) * 10
+                  + FUNCTION ORD(userInput(i:1)) - 49
+              end-if
+              add 1 to i
+            END-PERFORM.
+
+          *> parse "(v1[x],v2[x])(v1[x],v2[x])..." into syncThrow,
+          *> two slots (left hand, right hand) per beat.  syncBeats
+          *> ends up holding the number of beats parsed, and that
+          *> becomes the reported ssLength for a synchronous pattern.
+          CONVERT-SYNC-INPUT-TO-TABLE.
+            move 0 to syncBeats
+            move 0 to syncSlotIndex
+            move 1 to i
+            PERFORM UNTIL i>ssLength
+              if userInput(i:1) = "("
+                add 1 to i
+                add 1 to syncSlotIndex
+                PERFORM PARSE-SYNC-THROW
+                if i<=ssLength and userInput(i:1) = ","
+                  add 1 to i
+                end-if
+                add 1 to syncSlotIndex
+                PERFORM PARSE-SYNC-THROW
+                if i<=ssLength and userInput(i:1) = ")"
+                  add 1 to i
+                end-if
+                add 1 to syncBeats
+              else
+                add 1 to i
+              end-if
+            END-PERFORM.
+            move syncBeats to ssLength.
+
+          *> read a decimal throw value (any number of digits) at
+          *> position i into syncThrow(syncSlotIndex), followed by an
+          *> optional "x"/"X" crossing marker, advancing i past both
+          PARSE-SYNC-THROW.
+            move 0 to syncValue(syncSlotIndex)
+            move space to syncCross(syncSlotIndex)
+            PERFORM UNTIL i>ssLength
+                or userInput(i:1) < "0" or userInput(i:1) > "9"
+              if syncValue(syncSlotIndex) > 99
+                set THROW-VALUE-OVERFLOW to true
+                move 999 to syncValue(syncSlotIndex)
+              else
+                compute syncValue(syncSlotIndex) =
+                  syncValue(syncSlotIndex) * 10
+                  + FUNCTION ORD(userInput(i:1)) - 49
+              end-if
+              add 1 to i
+            END-PERFORM.
+            if i<=ssLength and
+                (userInput(i:1) = "X" or userInput(i:1) = "x")
+              move "X" to syncCross(syncSlotIndex)
+              add 1 to i
+            end-if.
+
           DISPLAY-SS-TABLE.
+            if SYNC-NOTATION
+              PERFORM DISPLAY-SYNC-TABLE
+            else
+              PERFORM DISPLAY-ASYNC-TABLE
+            end-if.
+
+          DISPLAY-ASYNC-TABLE.
             display "Siteswap converted to integers is: " no advancing
             move 1 to i
             PERFORM UNTIL i>ssLength
               display ssValue(i) space no advancing
               add 1 to i
-            END-PERFORM.      
-              
+            END-PERFORM.
+
+          DISPLAY-SYNC-TABLE.
+            display "Synchronous siteswap beats are: " no advancing
+            compute syncSlotCount = syncBeats * 2
+            move 1 to i
+            PERFORM UNTIL i>syncSlotCount
+              display "(" syncValue(i) syncCross(i) no advancing
+              add 1 to i
+              display "," syncValue(i) syncCross(i) ") " no advancing
+              add 1 to i
+            END-PERFORM.
+
           *> Check if ssTable is a valid vanilla siteswap,
           *> and set ssValid accordingly
           VALIDATE-SS-TABLE.
+            if SYNC-NOTATION
+              PERFORM VALIDATE-SYNC-TABLE
+            else
+              PERFORM VALIDATE-ASYNC-TABLE
+            end-if
+            PERFORM GET-NUM-OBJECTS
+            PERFORM WRITE-AUDIT-RECORD.
+
+          *> log this VALIDATE-SS-TABLE run to AUDIT-FILE: the raw
+          *> submission, its length, the objects it works out to, and
+          *> whether it passed, so a day's certified/rejected patterns
+          *> can be reconstructed later for federation reporting
+          WRITE-AUDIT-RECORD.
+            if AUDIT-FILE-OPEN
+              move spaces to auditRecord
+              accept auditDate from date yyyymmdd
+              move userInput to auditPattern
+              move ssLength to auditLength
+              move numObjects to auditNumObjects
+              if ssValid
+                move "VALID  " to auditValidFlag
+              else
+                move "INVALID" to auditValidFlag
+              end-if
+              write auditRecord
+            end-if.
+
+          VALIDATE-ASYNC-TABLE.
             move zeros to ssState
+            move zeros to landingOfThrow
             move 1 to i
             PERFORM UNTIL i>ssLength
-              move function MOD((ssValue(i) + i) ssLength) 
+              move function MOD((ssValue(i) + i) ssLength)
                 to landingPosition
               if landingPosition = 0
                 move ssLength to landingPosition
               end-if
+              move landingPosition to landingOfThrowValue(i)
               add 1 to stateValue(landingPosition)
               add 1 to i
             END-PERFORM.
@@ -101,24 +797,336 @@
               end-if
               add 1 to i
             END-PERFORM.
+            if THROW-VALUE-OVERFLOW or ssLength = 0
+              set ssInvalid to true
+            end-if
             if ssValid
               display "This is a valid siteswap."
-            else 
-              display 
-               "This is not a valid vanilla asynchronous siteswap."
+            else
+              if THROW-VALUE-OVERFLOW
+                display
+                  "This is not a valid siteswap: a throw value"
+                display
+                  "exceeds this system's maximum throw height."
+              else
+                display
+                 "This is not a valid vanilla asynchronous siteswap."
+                PERFORM REPORT-COLLISIONS-ASYNC
+              end-if
             end-if.
 
+          *> for every landing slot two or more throws piled onto,
+          *> name the offending throw positions -- this is what turns
+          *> an empty slot elsewhere into a rejected pattern
+          REPORT-COLLISIONS-ASYNC.
+            move 1 to i
+            PERFORM UNTIL i>ssLength
+              if stateValue(i) > 1
+                display
+                  "  collision at landing slot " i ": thrown from"
+                  no advancing
+                move 1 to j
+                PERFORM UNTIL j>ssLength
+                  if landingOfThrowValue(j) = i
+                    display " position " j no advancing
+                  end-if
+                  add 1 to j
+                END-PERFORM
+                display space
+              end-if
+              add 1 to i
+            END-PERFORM.
+
+          *> Check syncTable against the synchronous state-landing
+          *> rule: an even-height throw must land on the same hand it
+          *> was thrown from (no crossing marker), an odd-height throw
+          *> must cross to the other hand (crossing marker required),
+          *> and every (beat,hand) slot in the period must be landed
+          *> on exactly once.
+          VALIDATE-SYNC-TABLE.
+            move zeros to syncStateTable
+            move zeros to syncLandingOf
+            compute syncSlotCount = syncBeats * 2
+            move 1 to i
+            set ssValid to true
+            PERFORM UNTIL i>syncSlotCount
+              PERFORM PLOT-SYNC-LANDING
+              add 1 to i
+            END-PERFORM.
+            move 1 to i
+            PERFORM UNTIL i>syncSlotCount
+              if syncStateValue(i) NOT = 1
+                set ssInvalid to true
+              end-if
+              add 1 to i
+            END-PERFORM.
+            if THROW-VALUE-OVERFLOW or syncSlotCount = 0
+              set ssInvalid to true
+            end-if
+            if ssValid
+              display "This is a valid synchronous siteswap."
+            else
+              if THROW-VALUE-OVERFLOW
+                display
+                  "This is not a valid siteswap: a throw value"
+                display
+                  "exceeds this system's maximum throw height."
+              else
+                display
+                 "This is not a valid synchronous siteswap."
+                PERFORM REPORT-COLLISIONS-SYNC
+              end-if
+            end-if.
+
+          *> for every (beat,hand) slot two or more throws piled onto,
+          *> name the offending source (beat,hand) slots
+          REPORT-COLLISIONS-SYNC.
+            move 1 to i
+            PERFORM UNTIL i>syncSlotCount
+              if syncStateValue(i) > 1
+                display
+                  "  collision at beat " no advancing
+                compute syncBeatIdx = (i + 1) / 2
+                display syncBeatIdx ": thrown from" no advancing
+                move 1 to j
+                PERFORM UNTIL j>syncSlotCount
+                  if syncLandingOfValue(j) = i
+                    compute syncBeatIdx = (j + 1) / 2
+                    display " beat " syncBeatIdx no advancing
+                    if FUNCTION MOD(j, 2) = 1
+                      display "(L)" no advancing
+                    else
+                      display "(R)" no advancing
+                    end-if
+                  end-if
+                  add 1 to j
+                END-PERFORM
+                display space
+              end-if
+              add 1 to i
+            END-PERFORM.
+
+          *> plot the landing slot for syncThrow(i); i runs 1..
+          *> syncSlotCount, odd slots are left hand, even slots are
+          *> right hand of beat ((i+1)/2)
+          PLOT-SYNC-LANDING.
+            if FUNCTION MOD(i, 2) = 1
+              compute syncBeatIdx = (i + 1) / 2
+              move 1 to syncHand
+            else
+              compute syncBeatIdx = i / 2
+              move 2 to syncHand
+            end-if.
+            *> an odd height crosses to the other hand; an odd height
+            *> without the crossing marker, or an even height with
+            *> one, is invalid notation
+            if FUNCTION MOD(syncValue(i), 2) = 1
+              if syncCross(i) NOT = "X"
+                set ssInvalid to true
+              end-if
+              if syncHand = 1
+                move 2 to syncLandHand
+              else
+                move 1 to syncLandHand
+              end-if
+            else
+              if syncCross(i) = "X"
+                set ssInvalid to true
+              end-if
+              move syncHand to syncLandHand
+            end-if.
+            compute syncBeatIdx =
+                FUNCTION MOD(syncBeatIdx - 1 + syncValue(i), syncBeats)
+                + 1.
+            compute landingPosition =
+                (syncBeatIdx - 1) * 2 + syncLandHand.
+            move landingPosition to syncLandingOfValue(i)
+            add 1 to syncStateValue(landingPosition).
+
           GET-NUM-OBJECTS.
-            move zeros to numObjects
+            if SYNC-NOTATION
+              PERFORM GET-NUM-OBJECTS-SYNC
+            else
+              PERFORM GET-NUM-OBJECTS-ASYNC
+            end-if.
+
+          GET-NUM-OBJECTS-ASYNC.
+            move zeros to numObjectsSum
             move 1 to i
             perform until i>ssLength
-              add ssValue(i) to numObjects
+              add ssValue(i) to numObjectsSum
               add 1 to i
             END-PERFORM.
-            divide numObjects by ssLength giving numObjects.
+            if ssLength = 0
+              move zeros to numObjects
+            else
+              divide numObjectsSum by ssLength giving numObjects
+            end-if.
+
+          GET-NUM-OBJECTS-SYNC.
+            move zeros to numObjectsSum
+            compute syncSlotCount = syncBeats * 2
+            move 1 to i
+            perform until i>syncSlotCount
+              add syncValue(i) to numObjectsSum
+              add 1 to i
+            END-PERFORM.
+            if syncSlotCount = 0
+              move zeros to numObjects
+            else
+              divide numObjectsSum by syncSlotCount giving
+                  numObjects
+            end-if.
 
           GET-STATE.
+            if SYNC-NOTATION
+              PERFORM GET-STATE-SYNC
+            else
+              PERFORM GET-STATE-ASYNC
+            end-if
+            PERFORM WRITE-CERT-CARD.
+
+          *> simulate the hand-occupancy of a synchronous pattern the
+          *> same way GET-STATE-ASYNC does for vanilla siteswaps --
+          *> the validation-time syncStateValue table is always all
+          *> 1s for a valid pattern by construction, so it carries no
+          *> pattern-specific information and cannot stand in for the
+          *> real state here
+          GET-STATE-SYNC.
+            move zeros to syncSettleTable
+            move zero to syncSettleTableLength
+            move zero to transitionThrows
+            set STATE-TABLE-OK to true
+            move 1 to i
+            perform until i>numObjects
+              perform THROW-I-SYNC
+              add 1 to i
+            end-perform.
+            compute syncZerosTarget = numObjects * 2
+            move zero to numZeros
+            perform GET-NUM-ZEROS-SYNC
+            if numZeros NOT = syncZerosTarget
+              set EXCITED-STATE to true
+              perform until numZeros = syncZerosTarget
+                  or i = syncSettleCapacity
+                perform THROW-I-SYNC
+                perform GET-NUM-ZEROS-SYNC
+                add 1 to transitionThrows
+                add 1 to i
+              end-perform
+            else
+              set GROUND-STATE to true
+            end-if
+            if STATE-TABLE-OVERFLOW
+              move zero to syncSettleTableLength
+              move zeros to syncSettleTable
+              display
+                "State not computed: throw heights exceed this"
+              display
+                "system's state-table capacity."
+            else
+              subtract 1 from landingPosition giving j
+              perform until j=0
+                if syncSettleValue(j) = 0
+                  move 1 to syncSettleValue(j)
+                else
+                  move 0 to syncSettleValue(j)
+                end-if
+                subtract 1 from j
+              end-perform
+              move landingPosition to j
+              perform until j=syncSettleCapacity
+                move 0 to syncSettleValue(j)
+                add 1 to j
+              end-perform
+              move landingPosition to syncSettleTableLength
+              perform DISPLAY-STATE-SYNC
+            end-if.
+
+          *> throw slot syncSlotIndex (i's position within the
+          *> repeating period) forward from an ever-advancing slot
+          *> position i, using the same beat/hand conversion
+          *> PLOT-SYNC-LANDING uses to certify the pattern -- a
+          *> throw's height is a number of beats, not slots, so it
+          *> has to move the landing beat forward and then re-expand
+          *> to a slot position, the same as PLOT-SYNC-LANDING does,
+          *> just without folding the landing beat back into
+          *> 1..syncBeats, so the ever-advancing position can still
+          *> be used to detect when the simulation has settled, the
+          *> same way THROW-I's ever-advancing landingPosition does
+          *> for the asynchronous case
+          THROW-I-SYNC.
+              compute syncSlotIndex =
+                  FUNCTION MOD(i - 1, syncSlotCount) + 1
+              if FUNCTION MOD(i, 2) = 1
+                compute syncBeatIdx = (i + 1) / 2
+                move 1 to syncHand
+              else
+                compute syncBeatIdx = i / 2
+                move 2 to syncHand
+              end-if
+              if FUNCTION MOD(syncValue(syncSlotIndex), 2) = 1
+                if syncHand = 1
+                  move 2 to syncLandHand
+                else
+                  move 1 to syncLandHand
+                end-if
+              else
+                move syncHand to syncLandHand
+              end-if
+              compute syncBeatIdxRaw =
+                  syncBeatIdx + syncValue(syncSlotIndex)
+              compute landingPositionRaw =
+                  (syncBeatIdxRaw - 1) * 2 + syncLandHand
+              if landingPositionRaw > syncSettleCapacity
+                set STATE-TABLE-OVERFLOW to true
+                move syncSettleCapacity to landingPosition
+              else
+                move landingPositionRaw to landingPosition
+                add 1 to syncSettleValue(landingPosition)
+              end-if.
+
+          GET-NUM-ZEROS-SYNC.
+              move zero to numZeros
+              move landingPosition to j
+              perform until j=0
+                if syncSettleValue(j) = 0
+                  add 1 to numZeros
+                end-if
+                subtract 1 from j
+              end-perform.
+
+          DISPLAY-STATE-SYNC.
+            compute i = syncSettleCapacity + 1
+            perform until i=0
+              subtract 1 from i
+              if syncSettleValue(i) NOT = 0
+                move i to syncSettleTableLength
+                add 1 to syncSettleTableLength
+                move 0 to i
+              end-if
+            end-perform.
+            move 1 to i
+            display "State: " no advancing
+            perform until i=syncSettleTableLength
+              display syncSettleValue(i) no advancing
+              add 1 to i
+            end-perform.
+            display space.
+            if GROUND-STATE
+              display "Pattern starts in ground state."
+            else
+              display "Pattern starts in excited state ("
+                transitionThrows " transition throw(s) to settle)."
+            end-if.
+            PERFORM FIND-PERIOD-SYNC
+            display "State repeats every " reducedPeriod
+                " beat(s).".
+
+          GET-STATE-ASYNC.
             move zeros to ssStateTable
+            move zero to transitionThrows
+            set STATE-TABLE-OK to true
             move 1 to i
             perform until i>numObjects
               perform THROW-I
@@ -127,36 +1135,65 @@
             move zero to numZeros
             perform GET-NUM-ZEROS
             if numZeros NOT = numObjects
-              perform until numZeros = numObjects or i=64
+              set EXCITED-STATE to true
+              perform until numZeros = numObjects
+                  or i = ssStateCapacity
                 perform THROW-I
                 perform GET-NUM-ZEROS
+                add 1 to transitionThrows
                 add 1 to i
               end-perform
+            else
+              set GROUND-STATE to true
             end-if
-            subtract 1 from landingPosition giving j.
-            perform until j=0
-              if ssStateValue(j) = 0
-                move 1 to ssStateValue(j)
-              else 
+            if STATE-TABLE-OVERFLOW
+              move zero to ssStateTableLength
+              move zeros to ssStateTable
+              display
+                "State not computed: throw heights exceed this"
+              display
+                "system's state-table capacity."
+            else
+              subtract 1 from landingPosition giving j
+              perform until j=0
+                if ssStateValue(j) = 0
+                  move 1 to ssStateValue(j)
+                else
+                  move 0 to ssStateValue(j)
+                end-if
+                subtract 1 from j
+              end-perform
+              move landingPosition to j
+              perform until j=ssStateCapacity
                 move 0 to ssStateValue(j)
-              end-if
-              subtract 1 from j
-            end-perform
-            move landingPosition to j
-            perform until j=64
-              move 0 to ssStateValue(j)
-              add 1 to j
-            end-perform
-            move landingPosition to ssStateTableLength
-            perform DISPLAY-STATE.
+                add 1 to j
+              end-perform
+              move landingPosition to ssStateTableLength
+              perform DISPLAY-STATE
+            end-if.
 
+          *> landing position is deliberately not folded back into
+          *> 1..ssLength here (unlike VALIDATE-ASYNC-TABLE's use of
+          *> the same throw) -- GET-STATE-ASYNC needs the
+          *> ever-advancing position to detect when the simulation
+          *> has settled into its steady state.  ssValue can now
+          *> hold throw heights well past this table's width, so a
+          *> position past ssStateCapacity is flagged rather than
+          *> written.
           THROW-I.
               move function MOD(i ssLength) to currentThrow
-              if currentThrow = 0 
+              if currentThrow = 0
                 add ssLength to currentThrow
               end-if
-              compute landingPosition = ssValue(currentThrow) + i
-              add 1 to ssStateValue(landingPosition).
+              compute landingPositionRaw =
+                  ssValue(currentThrow) + i
+              if landingPositionRaw > ssStateCapacity
+                set STATE-TABLE-OVERFLOW to true
+                move ssStateCapacity to landingPosition
+              else
+                move landingPositionRaw to landingPosition
+                add 1 to ssStateValue(landingPosition)
+              end-if.
           GET-NUM-ZEROS.
               move zero to numZeros
               move landingPosition to j
@@ -165,10 +1202,10 @@
                   add 1 to numZeros
                 end-if
                 subtract 1 from j
-              end-perform. 
+              end-perform.
 
           DISPLAY-STATE.
-            move 65 to i
+            compute i = ssStateCapacity + 1
             perform until i=0
               subtract 1 from i
               if ssStateValue(i) NOT = 0
@@ -184,5 +1221,116 @@
               add 1 to i
             end-perform.
             display space.
+            if GROUND-STATE
+              display "Pattern starts in ground state."
+            else
+              display "Pattern starts in excited state ("
+                transitionThrows " transition throw(s) to settle)."
+            end-if.
+            PERFORM FIND-PERIOD-ASYNC
+            display "State repeats every " reducedPeriod
+                " throw(s).".
+
+          *> the reduced (fundamental) period of the throw sequence:
+          *> the smallest divisor of ssLength such that repeating
+          *> its first candidatePeriod throws reproduces the whole
+          *> sequence -- a pattern that is a shorter cycle played
+          *> more than once reports that shorter cycle, not ssLength
+          FIND-PERIOD-ASYNC.
+            move ssLength to reducedPeriod
+            move 1 to candidatePeriod
+            perform until candidatePeriod>ssLength
+              if FUNCTION MOD(ssLength, candidatePeriod) = 0
+                PERFORM CHECK-PERIOD-CANDIDATE-ASYNC
+                if PERIOD-MATCHES
+                  move candidatePeriod to reducedPeriod
+                  move ssLength to candidatePeriod
+                end-if
+              end-if
+              add 1 to candidatePeriod
+            end-perform.
+
+          CHECK-PERIOD-CANDIDATE-ASYNC.
+            set PERIOD-MATCHES to true
+            move 1 to k
+            perform until k>ssLength
+              compute periodModIndex =
+                  FUNCTION MOD(k - 1, candidatePeriod) + 1
+              if ssValue(k) NOT = ssValue(periodModIndex)
+                set PERIOD-NOT-MATCHES to true
+              end-if
+              add 1 to k
+            end-perform.
+
+          *> same idea as FIND-PERIOD-ASYNC, but the repeating unit
+          *> is a whole beat (both hands' height and crossing marker
+          *> together), since a synchronous pattern can only repeat
+          *> on beat boundaries
+          FIND-PERIOD-SYNC.
+            move syncBeats to reducedPeriod
+            move 1 to candidatePeriod
+            perform until candidatePeriod>syncBeats
+              if FUNCTION MOD(syncBeats, candidatePeriod) = 0
+                PERFORM CHECK-PERIOD-CANDIDATE-SYNC
+                if PERIOD-MATCHES
+                  move candidatePeriod to reducedPeriod
+                  move syncBeats to candidatePeriod
+                end-if
+              end-if
+              add 1 to candidatePeriod
+            end-perform.
+
+          CHECK-PERIOD-CANDIDATE-SYNC.
+            set PERIOD-MATCHES to true
+            move 1 to k
+            perform until k>syncBeats
+              compute periodModIndex =
+                  FUNCTION MOD(k - 1, candidatePeriod) + 1
+              if syncValue(k * 2 - 1) NOT =
+                    syncValue(periodModIndex * 2 - 1)
+                  or syncCross(k * 2 - 1) NOT =
+                    syncCross(periodModIndex * 2 - 1)
+                  or syncValue(k * 2) NOT =
+                    syncValue(periodModIndex * 2)
+                  or syncCross(k * 2) NOT =
+                    syncCross(periodModIndex * 2)
+                set PERIOD-NOT-MATCHES to true
+              end-if
+              add 1 to k
+            end-perform.
+
+          *> write one certification card to CERT-FILE for the
+          *> pattern just validated, formatted for the practice-hall
+          *> card printer
+          WRITE-CERT-CARD.
+            if CERT-FILE-OPEN
+              move spaces to certRecord
+              move "PATTERN: " to certLabel
+              move userInput to certPattern
+              move "OBJECTS:" to certObjLabel
+              move numObjects to certNumObjects
+              move "STATE: " to certStateLabel
+              move spaces to certStateText
+              if SYNC-NOTATION
+                PERFORM BUILD-CERT-TEXT-SYNC
+              else
+                PERFORM BUILD-CERT-TEXT-ASYNC
+              end-if
+              write certRecord
+            end-if.
+
+          BUILD-CERT-TEXT-ASYNC.
+            move 1 to i
+            perform until i>ssStateTableLength
+              move ssStateValue(i) to certStateText(i:1)
+              add 1 to i
+            end-perform.
+
+          BUILD-CERT-TEXT-SYNC.
+            move 1 to i
+            perform until i>syncSettleTableLength
+              move syncSettleValue(i) to certStateText(i:1)
+              add 1 to i
+            end-perform.
            
             
\ No newline at end of file
